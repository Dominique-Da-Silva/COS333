@@ -1,57 +1,521 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Statistics.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-READINGS-FILE ASSIGN TO "DAILY-READINGS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-READINGS-STATUS.
+           SELECT QC-STATS-RPT-FILE ASSIGN TO "QC-STATS-RPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT STATS-HISTORY-FILE ASSIGN TO "STATS-HISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT STATS-PARM-FILE ASSIGN TO "STATS-PARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-READINGS-FILE.
+       COPY READING.
+       FD  QC-STATS-RPT-FILE.
+       COPY RPTREC.
+       FD  EXCEPTIONS-FILE.
+       COPY EXCPREC.
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITREC.
+       FD  CHECKPOINT-FILE.
+       COPY CKPTREC.
+       FD  STATS-HISTORY-FILE.
+       COPY HISTREC.
+       FD  STATS-PARM-FILE.
+       COPY PARMREC.
        WORKING-STORAGE SECTION.
-       01 ARR OCCURS 5 TIMES INDEXED BY I.
-          05 NUM PIC S9(3).
-       01 SMALLEST PIC S9(3) VALUE 999.
-       01 LARGEST PIC S9(3) VALUE -999.
-       01 SEARCHMODE PIC S9(3).
+       78  WS-MAX-BATCH-SIZE VALUE 200.
+       01 WS-BATCH-ID PIC X(6).
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-VALID-COUNT PIC 9(3) VALUE 0.
+       01 WS-VALID-FLAG PIC X(1).
+       01 WS-MIN-VALID PIC S9(3) VALUE 0.
+       01 WS-MAX-VALID PIC S9(3) VALUE 500.
+       01 WS-OPERATOR-ID PIC X(8).
+       01 WS-TIMESTAMP PIC X(8).
+       01 WS-RAW-LIST PIC X(1000) VALUE SPACES.
+       01 WS-RAW-TEMP PIC X(1000).
+       01 WS-RAW-EDIT PIC ---9.
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-CKPT-STATUS PIC X(2).
+       01 WS-HIST-STATUS PIC X(2).
+       01 WS-PARM-STATUS PIC X(2).
+       01 WS-READINGS-STATUS PIC X(2).
+       01 WS-RPT-STATUS PIC X(2).
+       01 WS-EXCP-STATUS PIC X(2).
+       01 WS-DEFAULT-BATCH-SIZE PIC 9(3) VALUE 5.
+       01 WS-LAST-CKPT-BATCH PIC X(6) VALUE SPACES.
+       01 WS-EOF-FLAG PIC X(1) VALUE "N".
+           88 END-OF-READINGS VALUE "Y".
+       01 WS-HDR-COUNT PIC 9(3).
+       01 WS-OVERSIZE-FLAG PIC X(1) VALUE "N".
+       01 WS-BATCH-COUNT PIC 9(3).
+       01 READING-TABLE.
+          05 ARR OCCURS 1 TO WS-MAX-BATCH-SIZE TIMES
+                  DEPENDING ON WS-BATCH-COUNT
+                  INDEXED BY I, J.
+             10 NUM PIC S9(3).
+       01 SMALLEST PIC S9(3).
+       01 LARGEST PIC S9(3).
+       01 WS-SMALL-EDIT PIC ---9.
+       01 WS-LARGE-EDIT PIC ---9.
+       01 WS-MINVALID-EDIT PIC ---9.
+       01 WS-MAXVALID-EDIT PIC ---9.
        01 MODE-COUNT PIC 9(3) VALUE 0.
+       01 MODE-TABLE-COUNT PIC 9(3) VALUE 0.
        01 TEMP-COUNT PIC 9(3).
-       01 ARR OCCURS 5 TIMES INDEXED BY J.
-            05 NUM2 PIC S9(3).
+       01 WS-FOUND-SW PIC X(1).
+       01 WS-MODE-LIST PIC X(1000) VALUE SPACES.
+       01 WS-MODE-TEMP PIC X(1000).
+       01 WS-MODE-EDIT PIC ---9.
+       01 FREQ-TABLE.
+          05 FREQ-ENTRY PIC 9(3) OCCURS 1 TO WS-MAX-BATCH-SIZE TIMES
+                  DEPENDING ON WS-VALID-COUNT.
+       01 MODE-TABLE.
+          05 MODE-ENTRY PIC S9(3) OCCURS 1 TO WS-MAX-BATCH-SIZE TIMES
+                  DEPENDING ON WS-VALID-COUNT INDEXED BY K.
+       01 WS-SUM PIC S9(6).
+       01 WS-MEAN PIC S9(3)V9(2).
+       01 WS-MEAN-EDIT PIC ---9.99.
+       01 WS-SUM-SQ PIC S9(9)V9(4).
+       01 WS-SQ-TERM PIC S9(9)V9(4).
+       01 WS-VARIANCE PIC S9(7)V9(4).
+       01 WS-STD-DEV PIC S9(3)V9(2).
        PROCEDURE DIVISION.
        BEGIN.
+           PERFORM READ-PARAMETERS.
+           PERFORM OPEN-RUN-FILES.
+           PERFORM READ-CHECKPOINT.
+           IF WS-LAST-CKPT-BATCH = SPACES THEN
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+           PERFORM READ-NEXT-HEADER.
+           PERFORM PROCESS-BATCHES UNTIL END-OF-READINGS.
+           PERFORM WRITE-REPORT-TRAILER.
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM CLOSE-RUN-FILES.
+           STOP RUN.
+
+       READ-PARAMETERS.
+           OPEN INPUT STATS-PARM-FILE
+           IF WS-PARM-STATUS NOT = "35" THEN
+               READ STATS-PARM-FILE
+                   NOT AT END
+                       MOVE PARM-BATCH-SIZE TO WS-DEFAULT-BATCH-SIZE
+                       MOVE PARM-MIN-VALID TO WS-MIN-VALID
+                       MOVE PARM-MAX-VALID TO WS-MAX-VALID
+                       IF WS-MIN-VALID < -998 THEN
+                           MOVE -998 TO WS-MIN-VALID
+                       END-IF
+                       IF WS-MAX-VALID > 998 THEN
+                           MOVE 998 TO WS-MAX-VALID
+                       END-IF
+               END-READ
+               CLOSE STATS-PARM-FILE
+           END-IF.
+
+       OPEN-RUN-FILES.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT DAILY-READINGS-FILE
+           IF WS-READINGS-STATUS NOT = "00" THEN
+               DISPLAY "DAILY-READINGS.DAT NOT FOUND - RUN ABORTED"
+               STOP RUN
+           END-IF
+           OPEN EXTEND QC-STATS-RPT-FILE
+           IF WS-RPT-STATUS = "35" THEN
+               OPEN OUTPUT QC-STATS-RPT-FILE
+               CLOSE QC-STATS-RPT-FILE
+               OPEN EXTEND QC-STATS-RPT-FILE
+           END-IF
+           OPEN EXTEND EXCEPTIONS-FILE
+           IF WS-EXCP-STATUS = "35" THEN
+               OPEN OUTPUT EXCEPTIONS-FILE
+               CLOSE EXCEPTIONS-FILE
+               OPEN EXTEND EXCEPTIONS-FILE
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = "35" THEN
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           OPEN EXTEND STATS-HISTORY-FILE
+           IF WS-HIST-STATUS = "35" THEN
+               OPEN OUTPUT STATS-HISTORY-FILE
+               CLOSE STATS-HISTORY-FILE
+               OPEN EXTEND STATS-HISTORY-FILE
+           END-IF.
+
+       CLOSE-RUN-FILES.
+           CLOSE DAILY-READINGS-FILE
+           CLOSE QC-STATS-RPT-FILE
+           CLOSE EXCEPTIONS-FILE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE STATS-HISTORY-FILE.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "35" THEN
+               MOVE SPACES TO WS-LAST-CKPT-BATCH
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE SPACES TO WS-LAST-CKPT-BATCH
+                   NOT AT END
+                       MOVE CKPT-LAST-BATCH TO WS-LAST-CKPT-BATCH
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-BATCH-ID TO CKPT-LAST-BATCH
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+           MOVE WS-BATCH-ID TO WS-LAST-CKPT-BATCH.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-LAST-BATCH
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+           MOVE SPACES TO WS-LAST-CKPT-BATCH.
+
+       READ-NEXT-HEADER.
+           READ DAILY-READINGS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-READ
+           IF NOT END-OF-READINGS THEN
+               IF NOT HEADER-RECORD THEN
+                   DISPLAY "Expected header record, found REC-TYPE: "
+                       REC-TYPE
+               END-IF
+               MOVE HDR-BATCH-ID TO WS-BATCH-ID
+               MOVE HDR-OPERATOR-ID TO WS-OPERATOR-ID
+               IF HDR-READING-COUNT-X = SPACES THEN
+                   MOVE WS-DEFAULT-BATCH-SIZE TO WS-HDR-COUNT
+               ELSE
+                   MOVE HDR-READING-COUNT TO WS-HDR-COUNT
+               END-IF
+               IF WS-HDR-COUNT > WS-MAX-BATCH-SIZE THEN
+                   MOVE "Y" TO WS-OVERSIZE-FLAG
+                   MOVE WS-MAX-BATCH-SIZE TO WS-BATCH-COUNT
+               ELSE
+                   MOVE "N" TO WS-OVERSIZE-FLAG
+                   MOVE WS-HDR-COUNT TO WS-BATCH-COUNT
+               END-IF
+           END-IF.
+
+      * WS-BATCH-ID must be zero-padded and ascend in the order batches
+      * appear in DAILY-READINGS.DAT - the restart check below skips
+      * everything up to the checkpoint by plain alphanumeric compare.
+       PROCESS-BATCHES.
+           IF WS-BATCH-ID > WS-LAST-CKPT-BATCH THEN
+               PERFORM PROCESS-ONE-BATCH
+           ELSE
+               PERFORM SKIP-BATCH-DETAIL
+           END-IF
+           PERFORM READ-NEXT-HEADER.
+
+       SKIP-BATCH-DETAIL.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-HDR-COUNT
+               READ DAILY-READINGS-FILE
+                   AT END
+                       DISPLAY "DAILY-READINGS.DAT truncated mid-batch"
+                       MOVE "Y" TO WS-EOF-FLAG
+                       EXIT PERFORM
+               END-READ
+               IF NOT DETAIL-RECORD THEN
+                   DISPLAY "Expected detail record, found REC-TYPE: "
+                       REC-TYPE
+               END-IF
+           END-PERFORM.
+
+       PROCESS-ONE-BATCH.
+           PERFORM RESET-BATCH-TOTALS.
+           IF WS-OVERSIZE-FLAG = "Y" THEN
+               PERFORM LOG-OVERSIZE-BATCH
+           END-IF
            PERFORM READ-DATA.
+           IF WS-VALID-COUNT = 0 THEN
+               PERFORM LOG-EMPTY-BATCH
+           END-IF
            PERFORM FIND-SMALLEST.
            PERFORM FIND-LARGEST.
            PERFORM FIND-MODE.
+           PERFORM BUILD-MODE-LIST.
+           PERFORM FIND-MEAN.
+           PERFORM FIND-STD-DEV.
+           PERFORM FORMAT-RESULTS.
+           DISPLAY "Batch: " WS-BATCH-ID.
            DISPLAY "Smallest: " SMALLEST.
            DISPLAY "Largest: " LARGEST.
-           DISPLAY "Mode: " SEARCHMODE.
-           STOP RUN.
+           DISPLAY "Mode(s): " WS-MODE-LIST.
+           DISPLAY "Mean: " WS-MEAN.
+           DISPLAY "Standard Deviation: " WS-STD-DEV.
+           PERFORM WRITE-REPORT-DETAIL.
+           PERFORM WRITE-AUDIT-LOG.
+           PERFORM WRITE-HISTORY.
+           PERFORM WRITE-CHECKPOINT.
+
+       RESET-BATCH-TOTALS.
+           COMPUTE SMALLEST = WS-MAX-VALID + 1
+           COMPUTE LARGEST = WS-MIN-VALID - 1
+           MOVE 0 TO MODE-COUNT
+           MOVE 0 TO MODE-TABLE-COUNT
+           MOVE 0 TO WS-VALID-COUNT
+           MOVE SPACES TO WS-MODE-LIST
+           MOVE SPACES TO WS-RAW-LIST.
+
+       LOG-OVERSIZE-BATCH.
+           MOVE SPACES TO EXCP-LINE
+           STRING "BATCH: " WS-BATCH-ID
+               " READING COUNT " WS-HDR-COUNT
+               " EXCEEDS MAX BATCH SIZE " WS-MAX-BATCH-SIZE
+               " - EXTRA READINGS DISCARDED"
+               DELIMITED BY SIZE INTO EXCP-LINE
+               ON OVERFLOW
+                   DISPLAY "Oversize-batch exception message truncated"
+           END-STRING
+           WRITE EXCP-RECORD.
+
+       LOG-EMPTY-BATCH.
+           MOVE SPACES TO EXCP-LINE
+           STRING "BATCH: " WS-BATCH-ID
+               " HAS NO VALID READINGS - STATISTICS NOT COMPUTED"
+               DELIMITED BY SIZE INTO EXCP-LINE
+           END-STRING
+           WRITE EXCP-RECORD.
 
        READ-DATA.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               DISPLAY "Enter a number: "
-               ACCEPT NUM(I)
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-HDR-COUNT
+               READ DAILY-READINGS-FILE
+                   AT END
+                       DISPLAY "DAILY-READINGS.DAT truncated mid-batch"
+                       MOVE "Y" TO WS-EOF-FLAG
+                       EXIT PERFORM
+               END-READ
+               IF NOT DETAIL-RECORD THEN
+                   DISPLAY "Expected detail record, found REC-TYPE: "
+                       REC-TYPE
+               END-IF
+               IF I <= WS-MAX-BATCH-SIZE THEN
+                   PERFORM APPEND-RAW-VALUE
+                   PERFORM VALIDATE-READING
+                   IF WS-VALID-FLAG = "Y" THEN
+                       ADD 1 TO WS-VALID-COUNT
+                       MOVE RDG-VALUE TO NUM(WS-VALID-COUNT)
+                   END-IF
+               END-IF
            END-PERFORM.
 
+       APPEND-RAW-VALUE.
+           MOVE RDG-VALUE TO WS-RAW-EDIT
+           MOVE WS-RAW-LIST TO WS-RAW-TEMP
+           IF FUNCTION TRIM(WS-RAW-TEMP) = SPACES THEN
+               STRING FUNCTION TRIM(WS-RAW-EDIT) DELIMITED BY SIZE
+                   INTO WS-RAW-LIST
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(WS-RAW-TEMP) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-RAW-EDIT) DELIMITED BY SIZE
+                   INTO WS-RAW-LIST
+               END-STRING
+           END-IF.
+
+       VALIDATE-READING.
+           IF RDG-VALUE < WS-MIN-VALID OR RDG-VALUE > WS-MAX-VALID THEN
+               MOVE "N" TO WS-VALID-FLAG
+               PERFORM LOG-EXCEPTION
+           ELSE
+               MOVE "Y" TO WS-VALID-FLAG
+           END-IF.
+
+       LOG-EXCEPTION.
+           MOVE WS-MIN-VALID TO WS-MINVALID-EDIT
+           MOVE WS-MAX-VALID TO WS-MAXVALID-EDIT
+           MOVE SPACES TO EXCP-LINE
+           STRING "BATCH: " WS-BATCH-ID
+               " REJECTED VALUE: " FUNCTION TRIM(WS-RAW-EDIT)
+               " REASON: OUT OF RANGE " FUNCTION TRIM(WS-MINVALID-EDIT)
+               " TO " FUNCTION TRIM(WS-MAXVALID-EDIT)
+               DELIMITED BY SIZE INTO EXCP-LINE
+           END-STRING
+           WRITE EXCP-RECORD.
+
        FIND-SMALLEST.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               IF NUM(I) < SMALLEST THEN
-                   MOVE NUM(I) TO SMALLEST
-               END-IF
-           END-PERFORM.
+           IF WS-VALID-COUNT > 0 THEN
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VALID-COUNT
+                   IF NUM(I) < SMALLEST THEN
+                       MOVE NUM(I) TO SMALLEST
+                   END-IF
+               END-PERFORM
+           ELSE
+               MOVE 0 TO SMALLEST
+           END-IF.
 
        FIND-LARGEST.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               IF NUM(I) > LARGEST THEN
-                   MOVE NUM(I) TO LARGEST
-               END-IF
-           END-PERFORM.
+           IF WS-VALID-COUNT > 0 THEN
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VALID-COUNT
+                   IF NUM(I) > LARGEST THEN
+                       MOVE NUM(I) TO LARGEST
+                   END-IF
+               END-PERFORM
+           ELSE
+               MOVE 0 TO LARGEST
+           END-IF.
 
        FIND-MODE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VALID-COUNT
                MOVE 0 TO TEMP-COUNT
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-VALID-COUNT
                    IF NUM(I) = NUM(J) THEN
                        ADD 1 TO TEMP-COUNT
                    END-IF
                END-PERFORM
+               MOVE TEMP-COUNT TO FREQ-ENTRY(I)
                IF TEMP-COUNT > MODE-COUNT THEN
                    MOVE TEMP-COUNT TO MODE-COUNT
-                   MOVE NUM(I) TO SEARCHMODE
                END-IF
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM
+           MOVE 0 TO MODE-TABLE-COUNT
+           IF MODE-COUNT > 1 THEN
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VALID-COUNT
+                   IF FREQ-ENTRY(I) = MODE-COUNT THEN
+                       MOVE "N" TO WS-FOUND-SW
+                       PERFORM VARYING K FROM 1 BY 1
+                               UNTIL K > MODE-TABLE-COUNT
+                           IF MODE-ENTRY(K) = NUM(I) THEN
+                               MOVE "Y" TO WS-FOUND-SW
+                           END-IF
+                       END-PERFORM
+                       IF WS-FOUND-SW = "N" THEN
+                           ADD 1 TO MODE-TABLE-COUNT
+                           MOVE NUM(I) TO MODE-ENTRY(MODE-TABLE-COUNT)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       BUILD-MODE-LIST.
+           MOVE SPACES TO WS-MODE-LIST
+           IF MODE-TABLE-COUNT = 0 THEN
+               MOVE "NONE" TO WS-MODE-LIST
+           ELSE
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > MODE-TABLE-COUNT
+                   MOVE MODE-ENTRY(K) TO WS-MODE-EDIT
+                   MOVE WS-MODE-LIST TO WS-MODE-TEMP
+                   IF FUNCTION TRIM(WS-MODE-TEMP) = SPACES THEN
+                       STRING FUNCTION TRIM(WS-MODE-EDIT)
+                               DELIMITED BY SIZE
+                           INTO WS-MODE-LIST
+                       END-STRING
+                   ELSE
+                       STRING FUNCTION TRIM(WS-MODE-TEMP)
+                               DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-MODE-EDIT)
+                               DELIMITED BY SIZE
+                           INTO WS-MODE-LIST
+                       END-STRING
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       FIND-MEAN.
+           MOVE 0 TO WS-SUM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VALID-COUNT
+               ADD NUM(I) TO WS-SUM
+           END-PERFORM
+           IF WS-VALID-COUNT > 0 THEN
+               COMPUTE WS-MEAN = WS-SUM / WS-VALID-COUNT
+           ELSE
+               MOVE 0 TO WS-MEAN
+           END-IF.
+
+       FIND-STD-DEV.
+           MOVE 0 TO WS-SUM-SQ
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VALID-COUNT
+               COMPUTE WS-SQ-TERM = (NUM(I) - WS-MEAN) ** 2
+               ADD WS-SQ-TERM TO WS-SUM-SQ
+           END-PERFORM
+           IF WS-VALID-COUNT > 0 THEN
+               COMPUTE WS-VARIANCE = WS-SUM-SQ / WS-VALID-COUNT
+               COMPUTE WS-STD-DEV = FUNCTION SQRT(WS-VARIANCE)
+           ELSE
+               MOVE 0 TO WS-VARIANCE
+               MOVE 0 TO WS-STD-DEV
+           END-IF.
+
+       FORMAT-RESULTS.
+           MOVE SMALLEST TO WS-SMALL-EDIT
+           MOVE LARGEST TO WS-LARGE-EDIT
+           MOVE WS-MEAN TO WS-MEAN-EDIT.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO RPT-LINE
+           STRING "QC STATISTICS REPORT - RUN DATE: " WS-RUN-DATE
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-RECORD.
+
+       WRITE-REPORT-DETAIL.
+           MOVE SPACES TO RPT-LINE
+           STRING "BATCH: " WS-BATCH-ID
+               " SMALLEST: " FUNCTION TRIM(WS-SMALL-EDIT)
+               " LARGEST: " FUNCTION TRIM(WS-LARGE-EDIT)
+               " MODE(S): " FUNCTION TRIM(WS-MODE-LIST)
+               " MEAN: " FUNCTION TRIM(WS-MEAN-EDIT)
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-RECORD.
+
+       WRITE-REPORT-TRAILER.
+           MOVE SPACES TO RPT-LINE
+           STRING "END OF REPORT" DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING
+           WRITE RPT-RECORD.
+
+       WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-TIMESTAMP
+           ACCEPT WS-TIMESTAMP FROM TIME
+           MOVE SPACES TO AUDIT-LINE
+           STRING "TIMESTAMP: " WS-RUN-DATE WS-TIMESTAMP
+               " OPERATOR: " WS-OPERATOR-ID
+               " BATCH: " WS-BATCH-ID
+               " RAW: " FUNCTION TRIM(WS-RAW-LIST)
+               " SMALLEST: " FUNCTION TRIM(WS-SMALL-EDIT)
+               " LARGEST: " FUNCTION TRIM(WS-LARGE-EDIT)
+               " MODE(S): " FUNCTION TRIM(WS-MODE-LIST)
+               " MEAN: " FUNCTION TRIM(WS-MEAN-EDIT)
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-RECORD.
+
+       WRITE-HISTORY.
+           MOVE WS-RUN-DATE TO HIST-DATE
+           MOVE WS-BATCH-ID TO HIST-BATCH-ID
+           MOVE SMALLEST TO HIST-SMALLEST
+           MOVE LARGEST TO HIST-LARGEST
+           MOVE SPACES TO HIST-MODE-LIST
+           MOVE WS-MODE-LIST TO HIST-MODE-LIST
+           WRITE HISTORY-RECORD.
