@@ -0,0 +1,4 @@
+       01  PARM-RECORD.
+           05  PARM-BATCH-SIZE     PIC 9(3).
+           05  PARM-MIN-VALID      PIC S9(3).
+           05  PARM-MAX-VALID      PIC S9(3).
