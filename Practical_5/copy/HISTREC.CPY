@@ -0,0 +1,6 @@
+       01  HISTORY-RECORD.
+           05  HIST-DATE           PIC 9(8).
+           05  HIST-BATCH-ID       PIC X(6).
+           05  HIST-SMALLEST       PIC S9(3).
+           05  HIST-LARGEST        PIC S9(3).
+           05  HIST-MODE-LIST      PIC X(1000).
