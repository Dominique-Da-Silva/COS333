@@ -0,0 +1,14 @@
+       01  READING-RECORD.
+           05  REC-TYPE            PIC X(1).
+               88  HEADER-RECORD       VALUE "H".
+               88  DETAIL-RECORD       VALUE "D".
+           05  REC-BODY.
+               10  HDR-BODY.
+                   15  HDR-BATCH-ID        PIC X(6).
+                   15  HDR-READING-COUNT   PIC 9(3).
+                   15  HDR-READING-COUNT-X REDEFINES HDR-READING-COUNT
+                                           PIC X(3).
+                   15  HDR-OPERATOR-ID     PIC X(8).
+               10  DTL-BODY REDEFINES HDR-BODY.
+                   15  RDG-VALUE           PIC S9(3).
+                   15  FILLER              PIC X(14).
