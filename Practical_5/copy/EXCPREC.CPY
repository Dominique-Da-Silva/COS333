@@ -0,0 +1,2 @@
+       01  EXCP-RECORD.
+           05  EXCP-LINE           PIC X(200).
