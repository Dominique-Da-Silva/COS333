@@ -0,0 +1,2 @@
+       01  CKPT-RECORD.
+           05  CKPT-LAST-BATCH     PIC X(6).
