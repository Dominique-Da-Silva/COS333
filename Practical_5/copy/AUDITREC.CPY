@@ -0,0 +1,2 @@
+       01  AUDIT-RECORD.
+           05  AUDIT-LINE          PIC X(2200).
