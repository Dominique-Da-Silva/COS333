@@ -0,0 +1,2 @@
+       01  RPT-RECORD.
+           05  RPT-LINE            PIC X(1200).
